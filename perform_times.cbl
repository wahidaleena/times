@@ -1,15 +1,244 @@
        IDENTIFICATION DIVISION.
               PROGRAM-ID. PGM002.
               AUTHOR. MAINFRAMEWIZARD.
+              ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+              SELECT ITCTL01 ASSIGN TO 'ITCTL01'
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-CTL-STATUS.
+              SELECT ITRPT01 ASSIGN TO 'ITRPT01'
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-RPT-STATUS.
+              SELECT ITCKP01 ASSIGN TO 'ITCKP01'
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-CKPT-STATUS.
               DATA DIVISION.
+              FILE SECTION.
+              FD ITCTL01.
+              COPY WSCOUNT REPLACING CTR-RECORD BY ITCTL01-REC
+                                      CTR-COUNT BY ITCTL01-COUNT
+                                      CTR-RUN-DATE BY ITCTL01-RUN-DATE
+                                      CTR-JOB-ID BY ITCTL01-JOB-ID.
+              FD ITRPT01.
+              01 ITRPT01-REC               PIC X(80).
+              FD ITCKP01.
+              01 ITCKP01-REC.
+                     05 ITCKP01-NEXT-SUB    PIC 9(6).
+                     05 ITCKP01-ITER-DONE   PIC 9(6).
               WORKING-STORAGE SECTION.
-              01 WS-SUB   PIC 9  VALUE ZEROS.
-              PROCEDURE DIVISION.
+              01 WS-SUB   PIC 9(6)  VALUE ZEROS.
+              COPY WSCOUNT REPLACING CTR-RECORD BY WS-CTR-REC
+                                      CTR-COUNT BY WS-ITER-COUNT
+                                      CTR-RUN-DATE BY WS-RUN-DATE
+                                      CTR-JOB-ID BY WS-JOB-ID.
+              01 WS-ITER-DONE   PIC 9(6)  VALUE ZEROS.
+              01 WS-REMAINING   PIC 9(6)  VALUE ZEROS.
+              01 WS-CKPT-INTERVAL  PIC 9(4) VALUE 1000.
+              01 WS-CKPT-STATUS PIC XX VALUE '00'.
+              01 WS-CTL-STATUS  PIC XX VALUE '00'.
+              01 WS-RPT-STATUS  PIC XX VALUE '00'.
+              01 WS-SIZE-ERR-SW  PIC X  VALUE 'N'.
+              01 WS-VALID-ERR-SW  PIC X  VALUE 'N'.
+              01 WS-WARN-SW        PIC X  VALUE 'N'.
+              01 WS-MAX-ITER-COUNT  PIC 9(6) VALUE 100000.
+              01 WS-REC-COUNT   PIC 9(6) VALUE ZEROS.
+              COPY RPTREC REPLACING RPT-RECORD BY WS-HDR-REC
+                                     RPT-ID BY WS-HDR-ID
+                                     RPT-RUN-DATE BY WS-HDR-RUNDATE
+                                     RPT-JOB-ID BY WS-HDR-JOBID
+                                     RPT-VALUE BY WS-HDR-VALUE.
+              COPY RPTREC REPLACING RPT-RECORD BY WS-DTL-REC
+                                     RPT-ID BY WS-DTL-ID
+                                     RPT-RUN-DATE BY WS-DTL-RUNDATE
+                                     RPT-JOB-ID BY WS-DTL-JOBID
+                                     RPT-VALUE BY WS-DTL-SUB.
+              COPY RPTREC REPLACING RPT-RECORD BY WS-TRL-REC
+                                     RPT-ID BY WS-TRL-ID
+                                     RPT-RUN-DATE BY WS-TRL-RUNDATE
+                                     RPT-JOB-ID BY WS-TRL-JOBID
+                                     RPT-VALUE BY WS-TRL-COUNT.
+              LINKAGE SECTION.
+              01 WS-PARM-AREA.
+                     05 WS-PARM-LEN   PIC S9(4) COMP.
+                     05 WS-PARM-DATA  PIC X(20).
+              PROCEDURE DIVISION USING WS-PARM-AREA.
               10000-MAIN-PARA.
-                     MOVE 5 TO WS-SUB.
-                     PERFORM 20000-FIRST-PARA 5 TIMES
+                     IF WS-PARM-LEN > 20
+                        DISPLAY 'PGM002 - PARM LENGTH ' WS-PARM-LEN
+                                ' EXCEEDS THE MAXIMUM OF 20 - JOB '
+                                'STOPPED'
+                        MOVE 8 TO RETURN-CODE
+                        STOP RUN
+                     END-IF
+                     IF WS-PARM-LEN > ZERO
+                        IF WS-PARM-DATA(1:WS-PARM-LEN) IS NOT NUMERIC
+                           MOVE 'Y' TO WS-VALID-ERR-SW
+                        ELSE
+                           COMPUTE WS-ITER-COUNT =
+                                   FUNCTION NUMVAL(
+                                   WS-PARM-DATA(1:WS-PARM-LEN))
+                              ON SIZE ERROR
+                                 MOVE 'Y' TO WS-SIZE-ERR-SW
+                           END-COMPUTE
+                        END-IF
+                     ELSE
+                        OPEN INPUT ITCTL01
+                        IF WS-CTL-STATUS NOT = '00'
+                           DISPLAY 'PGM002 - CONTROL FILE ITCTL01 '
+                                   'NOT AVAILABLE AND NO PARM '
+                                   'SUPPLIED - JOB STOPPED'
+                           MOVE 8 TO RETURN-CODE
+                           STOP RUN
+                        END-IF
+                        READ ITCTL01
+                           AT END
+                              DISPLAY 'PGM002 - CONTROL FILE ITCTL01 '
+                                      'IS EMPTY - JOB STOPPED'
+                              MOVE 8 TO RETURN-CODE
+                              CLOSE ITCTL01
+                              STOP RUN
+                        END-READ
+                        COMPUTE WS-ITER-COUNT = ITCTL01-COUNT
+                           ON SIZE ERROR
+                              MOVE 'Y' TO WS-SIZE-ERR-SW
+                        END-COMPUTE
+                        CLOSE ITCTL01
+                     END-IF
+                     IF WS-VALID-ERR-SW = 'Y'
+                        DISPLAY 'PGM002 - ITERATION COUNT PARM IS NOT '
+                                'NUMERIC - JOB STOPPED'
+                        MOVE 8 TO RETURN-CODE
+                        STOP RUN
+                     END-IF
+                     IF WS-SIZE-ERR-SW = 'Y'
+                        DISPLAY 'PGM002 - ITERATION COUNT OVERFLOWS '
+                                'WS-ITER-COUNT PIC 9(6) - JOB STOPPED'
+                        MOVE 8 TO RETURN-CODE
+                        STOP RUN
+                     END-IF
+                     IF WS-ITER-COUNT = ZERO
+                        OR WS-ITER-COUNT > WS-MAX-ITER-COUNT
+                        DISPLAY 'PGM002 - ITERATION COUNT '
+                                WS-ITER-COUNT ' IS OUT OF RANGE '
+                                '1 THRU ' WS-MAX-ITER-COUNT
+                                ' - JOB STOPPED'
+                        MOVE 8 TO RETURN-CODE
+                        STOP RUN
+                     END-IF
+                     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+                     ACCEPT WS-JOB-ID FROM ENVIRONMENT 'JOBID'
+                     IF WS-JOB-ID = SPACES
+                        MOVE 'Y' TO WS-WARN-SW
+                     END-IF
+                     OPEN INPUT ITCKP01
+                     IF WS-CKPT-STATUS = '00'
+                        READ ITCKP01
+                           AT END
+                              MOVE WS-ITER-COUNT TO WS-SUB
+                              MOVE ZERO TO WS-ITER-DONE
+                              MOVE ZERO TO WS-REC-COUNT
+                           NOT AT END
+                              MOVE ITCKP01-NEXT-SUB TO WS-SUB
+                              MOVE ITCKP01-ITER-DONE TO WS-ITER-DONE
+                              MOVE ITCKP01-ITER-DONE TO WS-REC-COUNT
+                        END-READ
+                        CLOSE ITCKP01
+                     ELSE
+                        IF WS-CKPT-STATUS = '35'
+                           CLOSE ITCKP01
+                           MOVE WS-ITER-COUNT TO WS-SUB
+                           MOVE ZERO TO WS-ITER-DONE
+                           MOVE ZERO TO WS-REC-COUNT
+                        ELSE
+                           DISPLAY 'PGM002 - CHECKPOINT FILE ITCKP01 '
+                                   'I/O ERROR ON OPEN - STATUS '
+                                   WS-CKPT-STATUS ' - JOB STOPPED'
+                           MOVE 8 TO RETURN-CODE
+                           STOP RUN
+                        END-IF
+                     END-IF
+                     COMPUTE WS-REMAINING =
+                             WS-ITER-COUNT - WS-ITER-DONE
+                        ON SIZE ERROR
+                           DISPLAY 'PGM002 - CHECKPOINT ITERATIONS '
+                                   'DONE EXCEEDS THE ITERATION COUNT '
+                                   'FOR THIS RUN - JOB STOPPED'
+                           MOVE 8 TO RETURN-CODE
+                           STOP RUN
+                     END-COMPUTE
+                     OPEN EXTEND ITRPT01
+                     IF WS-RPT-STATUS = '35'
+                        OPEN OUTPUT ITRPT01
+                     END-IF
+                     IF WS-RPT-STATUS NOT = '00'
+                        DISPLAY 'PGM002 - REPORT FILE ITRPT01 OPEN '
+                                'FAILED - STATUS ' WS-RPT-STATUS
+                                ' - JOB STOPPED'
+                        MOVE 8 TO RETURN-CODE
+                        STOP RUN
+                     END-IF
+                     MOVE 'HEADER' TO WS-HDR-ID
+                     MOVE WS-RUN-DATE TO WS-HDR-RUNDATE
+                     MOVE WS-JOB-ID TO WS-HDR-JOBID
+                     MOVE ZERO TO WS-HDR-VALUE
+                     WRITE ITRPT01-REC FROM WS-HDR-REC
+                     PERFORM 20000-FIRST-PARA WS-REMAINING TIMES
+                     MOVE 'TRAILER' TO WS-TRL-ID
+                     MOVE WS-RUN-DATE TO WS-TRL-RUNDATE
+                     MOVE WS-JOB-ID TO WS-TRL-JOBID
+                     MOVE WS-REC-COUNT TO WS-TRL-COUNT
+                     WRITE ITRPT01-REC FROM WS-TRL-REC
+                     CLOSE ITRPT01
+                     OPEN OUTPUT ITCKP01
+                     IF WS-CKPT-STATUS NOT = '00'
+                        DISPLAY 'PGM002 - CHECKPOINT FILE ITCKP01 '
+                                'CLEAR FAILED - STATUS ' WS-CKPT-STATUS
+                                ' - JOB STOPPED'
+                        MOVE 8 TO RETURN-CODE
+                        STOP RUN
+                     END-IF
+                     CLOSE ITCKP01
                      DISPLAY 'PARA NAME IS  10000-FIRST-PARA'
+                     IF WS-WARN-SW = 'Y'
+                        DISPLAY 'PGM002 - COMPLETED WITH A WARNING - '
+                                'JOBID ENVIRONMENT VARIABLE NOT SET'
+                        MOVE 4 TO RETURN-CODE
+                     ELSE
+                        MOVE 0 TO RETURN-CODE
+                     END-IF
                      STOP RUN.
               20000-FIRST-PARA.
-                     DISPLAY 'VALUE OF WS-SUB IS = ' WS-SUB.
-                     ADD +1 TO WS-SUB.
+                     MOVE 'DETAIL' TO WS-DTL-ID
+                     MOVE WS-RUN-DATE TO WS-DTL-RUNDATE
+                     MOVE WS-JOB-ID TO WS-DTL-JOBID
+                     MOVE WS-SUB TO WS-DTL-SUB
+                     WRITE ITRPT01-REC FROM WS-DTL-REC
+                     ADD +1 TO WS-REC-COUNT
+                     ADD +1 TO WS-ITER-DONE
+                     ADD +1 TO WS-SUB
+                     IF FUNCTION MOD(WS-ITER-DONE WS-CKPT-INTERVAL)
+                        = ZERO
+                        PERFORM 25000-WRITE-CHECKPOINT-PARA
+                     END-IF.
+              25000-WRITE-CHECKPOINT-PARA.
+                     OPEN OUTPUT ITCKP01
+                     IF WS-CKPT-STATUS NOT = '00'
+                        DISPLAY 'PGM002 - CHECKPOINT FILE ITCKP01 '
+                                'OPEN FAILED - STATUS ' WS-CKPT-STATUS
+                                ' - JOB STOPPED'
+                        MOVE 8 TO RETURN-CODE
+                        STOP RUN
+                     END-IF
+                     MOVE WS-SUB TO ITCKP01-NEXT-SUB
+                     MOVE WS-ITER-DONE TO ITCKP01-ITER-DONE
+                     WRITE ITCKP01-REC
+                     IF WS-CKPT-STATUS NOT = '00'
+                        DISPLAY 'PGM002 - CHECKPOINT FILE ITCKP01 '
+                                'WRITE FAILED - STATUS ' WS-CKPT-STATUS
+                                ' - JOB STOPPED'
+                        MOVE 8 TO RETURN-CODE
+                        CLOSE ITCKP01
+                        STOP RUN
+                     END-IF
+                     CLOSE ITCKP01.
