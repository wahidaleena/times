@@ -0,0 +1,12 @@
+//PGM002CR JOB (ACCTNO),'PGM002 CONTROL-REC RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------------
+//* Runs PGM002 against whatever iteration count is currently on file
+//* in PROD.PGM002.ITCTL01 - the control record PGM004's online
+//* maintenance transaction maintains.  This is the job an operator
+//* submits (by hand or via its own schedule) after using PGM004 to
+//* set a new count, so that count change is actually picked up by a
+//* PGM002 run instead of sitting in ITCTL01 unread.
+//*--------------------------------------------------------------------
+//STEP1    EXEC PGM002CR
+//
