@@ -0,0 +1,52 @@
+//PGM002DV JOB (ACCTNO),'PGM002 NIGHTLY DRIVER',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------------
+//* Nightly batch-window driver for PGM002/PGM003.
+//*
+//* GENDECK reads the SCHEDULE.CTL run-spec control file (one
+//* DEPT,COUNT pair per line) and, for every non-comment, non-blank
+//* line, builds a "// EXEC PGM002,CNT=...,DEPT=..." card and writes
+//* it to a temporary dataset.
+//*
+//* APPEND then adds one more card to that same temporary dataset: a
+//* trailing static PGM003 step that summarizes the whole window's
+//* history once every department has run.  Doing this here, rather
+//* than as a second instream DD in SUBMIT's concatenation below,
+//* keeps that concatenation to a single instream dataset (z/OS only
+//* allows one instream DD per DD concatenation, and it must lead).
+//*
+//* SUBMIT then assembles one complete job stream - a static JOB
+//* card followed by the generated deck (PGM002 steps plus the
+//* trailing PGM003 step) - and streams that single job to the
+//* internal reader.  That lets the whole night's set of department
+//* runs plus the summary roll-up go through unattended as one job
+//* instead of someone submitting each step by hand.
+//*--------------------------------------------------------------------
+//GENDECK  EXEC PGM=SORT
+//SORTIN   DD DSN=PROD.PGM002.SCHEDULE.CTL,DISP=SHR
+//SORTOUT  DD DSN=&&EXECDK,DISP=(,PASS),UNIT=SYSDA,
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+  OMIT COND=(1,1,CH,EQ,C'*',OR,1,1,CH,EQ,C' ')
+  OUTFIL BUILD=(C'// EXEC PGM002,CNT=',7,6,C',DEPT=',1,5)
+/*
+//*--------------------------------------------------------------------
+//APPEND   EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DATA,DLM=$$
+// EXEC PGM003
+$$
+//SYSUT2   DD DSN=&&EXECDK,DISP=(MOD,PASS)
+//SYSIN    DD DUMMY
+//*--------------------------------------------------------------------
+//SUBMIT   EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DATA,DLM=$$
+//PGM002DV JOB (ACCTNO),'PGM002 RUN',CLASS=A,MSGCLASS=X
+$$
+//         DD DSN=&&EXECDK,DISP=(OLD,DELETE)
+//SYSUT2   DD SYSOUT=(*,INTRDR),RECFM=FB,LRECL=80
+//SYSIN    DD DUMMY
+//
