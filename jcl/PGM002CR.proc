@@ -0,0 +1,26 @@
+//PGM002CR PROC
+//*--------------------------------------------------------------------
+//* Cataloged procedure for running PGM002 in control-record mode,
+//* i.e. with no PARM, so it falls back to reading the iteration
+//* count from ITCTL01 - the same control dataset PGM004's online
+//* maintenance transaction updates.  This is the operational path
+//* that makes a req007 count change actually take effect: run
+//* PGM002CRJ (below) after using PGM004 to set a new count, or
+//* schedule it to pick up whatever count PGM004 last set.
+//*
+//* ITRPT01 is the same shared run-history dataset PGM002.proc's
+//* scheduled runs append to, so this run's detail/trailer records
+//* feed into PGM003's rollup too.  ITCKP01 is kept separate from the
+//* scheduled runs' per-department checkpoints since this is an
+//* independent run stream.
+//*--------------------------------------------------------------------
+//STEP1    EXEC PGM=PGM002
+//ITCTL01  DD DSN=PROD.PGM002.ITCTL01,DISP=SHR
+//ITRPT01  DD DSN=PROD.PGM002.ITRPT01,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(5,5),RLSE)
+//ITCKP01  DD DSN=PROD.PGM002.CTLREC.ITCKP01,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD SYSOUT=*
+// PEND
