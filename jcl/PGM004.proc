@@ -0,0 +1,20 @@
+//PGM004   PROC
+//*--------------------------------------------------------------------
+//* Cataloged procedure for the PGM004 online iteration-count
+//* maintenance transaction.  ITCTL01 is the control dataset PGM002
+//* reads when it is run with no PARM - see jcl/PGM002CR.proc and
+//* jcl/PGM002CRJ.jcl, which run PGM002 that way against this same
+//* dataset, so a count change made here is picked up by that run.
+//* (The scheduled nightly window in jcl/PGM002DRV.jcl always passes
+//* an explicit CNT= override from SCHEDULE.CTL and does not read
+//* ITCTL01 - PGM002CRJ is the separate, on-demand path for a
+//* PGM004-driven count change.)  ITAUD01 is the audit trail of who
+//* changed the count and when.
+//*--------------------------------------------------------------------
+//STEP1    EXEC PGM=PGM004
+//ITCTL01  DD DSN=PROD.PGM002.ITCTL01,DISP=OLD
+//ITAUD01  DD DSN=PROD.PGM002.ITAUD01,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD SYSOUT=*
+// PEND
