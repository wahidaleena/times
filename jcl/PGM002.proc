@@ -0,0 +1,20 @@
+//PGM002   PROC CNT=0,DEPT=DEPTX
+//*--------------------------------------------------------------------
+//* Cataloged procedure for one PGM002 run.  CNT is passed straight
+//* through as the PARM PGM002 reads its iteration count from; DEPT
+//* qualifies the per-run checkpoint and control datasets so
+//* concurrent entries from the same schedule window don't collide.
+//* ITRPT01 is deliberately NOT &DEPT-qualified: it is the shared
+//* run-history dataset every department's run in the window appends
+//* to, so PGM003 can read the whole night's history as one file.
+//*--------------------------------------------------------------------
+//STEP1    EXEC PGM=PGM002,PARM='&CNT'
+//ITCTL01  DD DUMMY
+//ITRPT01  DD DSN=PROD.PGM002.ITRPT01,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(5,5),RLSE)
+//ITCKP01  DD DSN=PROD.PGM002.&DEPT..ITCKP01,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD SYSOUT=*
+// PEND
