@@ -0,0 +1,14 @@
+//PGM003   PROC
+//*--------------------------------------------------------------------
+//* Cataloged procedure for the PGM002 run-history summary program.
+//* ITHIST01 reads the same shared dataset PGM002.proc's ITRPT01 DD
+//* appends to, so one run of PGM003 summarizes every department's
+//* PGM002 run from the night's schedule window.
+//*--------------------------------------------------------------------
+//STEP1    EXEC PGM=PGM003
+//ITHIST01 DD DSN=PROD.PGM002.ITRPT01,DISP=SHR
+//ITSUM01  DD DSN=PROD.PGM002.SUMMARY,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+// PEND
