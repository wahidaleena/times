@@ -0,0 +1,12 @@
+      *> Shared layout for the PGM002 per-run report file (ITRPT01).
+      *> One physical record layout carries header, detail and
+      *> trailer rows; RPT-ID tells them apart.  RPT-VALUE holds the
+      *> WS-SUB value on a detail row and the iteration count on a
+      *> trailer row.  COPY with REPLACING so each program can give
+      *> the group item and fields its own prefix.
+       01 RPT-RECORD.
+              05 RPT-ID           PIC X(10).
+              05 RPT-RUN-DATE     PIC 9(8).
+              05 RPT-JOB-ID       PIC X(8).
+              05 RPT-VALUE        PIC 9(6).
+              05 FILLER           PIC X(48).
