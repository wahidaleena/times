@@ -0,0 +1,7 @@
+      *> Shared layout for the PGM002 iteration-counter control
+      *> record.  COPY with REPLACING so each program can give the
+      *> group item and fields its own prefix.
+       01 CTR-RECORD.
+              05 CTR-COUNT        PIC 9(6).
+              05 CTR-RUN-DATE     PIC 9(8).
+              05 CTR-JOB-ID       PIC X(8).
