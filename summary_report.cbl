@@ -0,0 +1,253 @@
+       IDENTIFICATION DIVISION.
+              PROGRAM-ID. PGM003.
+              AUTHOR. MAINFRAMEWIZARD.
+              ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+              SELECT ITHIST01 ASSIGN TO 'ITHIST01'
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-HIST-STATUS.
+              SELECT ITSUM01 ASSIGN TO 'ITSUM01'
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-SUM-STATUS.
+              DATA DIVISION.
+              FILE SECTION.
+              FD ITHIST01.
+              COPY RPTREC.
+              FD ITSUM01.
+              01 ITSUM01-REC                PIC X(80).
+              WORKING-STORAGE SECTION.
+              01 WS-HIST-STATUS  PIC XX VALUE '00'.
+              01 WS-SUM-STATUS   PIC XX VALUE '00'.
+              01 WS-WARN-SW      PIC X  VALUE 'N'.
+              01 WS-EOF-SW       PIC X  VALUE 'N'.
+              01 WS-SAVE-RUN-DATE  PIC 9(8) VALUE ZEROS.
+              01 WS-FIRST-REC-SW   PIC X  VALUE 'Y'.
+              01 WS-DAY-RUN-COUNT  PIC 9(6) VALUE ZEROS.
+              01 WS-DAY-TOTAL-ITER PIC 9(8) VALUE ZEROS.
+              01 WS-DAY-MIN-ITER   PIC 9(6) VALUE ZEROS.
+              01 WS-DAY-MAX-ITER   PIC 9(6) VALUE ZEROS.
+              01 WS-DAY-AVG-ITER   PIC 9(6)V99 VALUE ZEROS.
+              01 WS-SAVE-WEEK-KEY  PIC 9(6) VALUE ZEROS.
+              01 WS-CUR-WEEK-KEY   PIC 9(6) VALUE ZEROS.
+              01 WS-WK-RUN-COUNT   PIC 9(6) VALUE ZEROS.
+              01 WS-WK-TOTAL-ITER  PIC 9(8) VALUE ZEROS.
+              01 WS-WK-MIN-ITER    PIC 9(6) VALUE ZEROS.
+              01 WS-WK-MAX-ITER    PIC 9(6) VALUE ZEROS.
+              01 WS-WK-AVG-ITER    PIC 9(6)V99 VALUE ZEROS.
+              01 WS-WK-YEAR        PIC 9(4) VALUE ZEROS.
+              01 WS-WK-JAN1-DATE   PIC 9(8) VALUE ZEROS.
+              01 WS-WK-DAY-NUM     PIC 9(4) VALUE ZEROS.
+              01 WS-WK-WEEK-NO     PIC 9(2) VALUE ZEROS.
+              01 WS-GRD-RUN-COUNT  PIC 9(6) VALUE ZEROS.
+              01 WS-GRD-TOTAL-ITER PIC 9(8) VALUE ZEROS.
+              01 WS-GRD-MIN-ITER   PIC 9(6) VALUE ZEROS.
+              01 WS-GRD-MAX-ITER   PIC 9(6) VALUE ZEROS.
+              01 WS-GRD-AVG-ITER   PIC 9(6)V99 VALUE ZEROS.
+              01 WS-SUM-REC.
+                     05 WS-SUM-TYPE      PIC X(4).
+                     05 FILLER           PIC X(1) VALUE SPACE.
+                     05 WS-SUM-KEY       PIC 9(8).
+                     05 FILLER           PIC X(1) VALUE SPACE.
+                     05 WS-SUM-RUNS      PIC ZZZ,ZZ9.
+                     05 FILLER           PIC X(1) VALUE SPACE.
+                     05 WS-SUM-TOTAL     PIC ZZ,ZZZ,ZZ9.
+                     05 FILLER           PIC X(1) VALUE SPACE.
+                     05 WS-SUM-MIN       PIC ZZZ,ZZ9.
+                     05 FILLER           PIC X(1) VALUE SPACE.
+                     05 WS-SUM-MAX       PIC ZZZ,ZZ9.
+                     05 FILLER           PIC X(1) VALUE SPACE.
+                     05 WS-SUM-AVG       PIC ZZZ,ZZ9.99.
+                     05 FILLER           PIC X(20).
+              PROCEDURE DIVISION.
+              10000-MAIN-PARA.
+                     OPEN INPUT ITHIST01
+                     IF WS-HIST-STATUS = '35'
+                        DISPLAY 'PGM003 - HISTORY FILE ITHIST01 HAS '
+                                'NO DATA YET - SUMMARY WILL BE EMPTY'
+                        MOVE 'Y' TO WS-WARN-SW
+                        MOVE 'Y' TO WS-EOF-SW
+                     ELSE
+                        IF WS-HIST-STATUS NOT = '00'
+                           DISPLAY 'PGM003 - HISTORY FILE ITHIST01 '
+                                   'OPEN FAILED - STATUS '
+                                   WS-HIST-STATUS ' - JOB STOPPED'
+                           MOVE 8 TO RETURN-CODE
+                           STOP RUN
+                        END-IF
+                     END-IF
+                     OPEN OUTPUT ITSUM01
+                     IF WS-SUM-STATUS NOT = '00'
+                        DISPLAY 'PGM003 - SUMMARY FILE ITSUM01 OPEN '
+                                'FAILED - STATUS ' WS-SUM-STATUS
+                                ' - JOB STOPPED'
+                        MOVE 8 TO RETURN-CODE
+                        STOP RUN
+                     END-IF
+                     IF WS-EOF-SW NOT = 'Y'
+                        PERFORM 20000-READ-PARA
+                     END-IF
+                     PERFORM UNTIL WS-EOF-SW = 'Y'
+                        PERFORM 30000-PROCESS-PARA
+                        PERFORM 20000-READ-PARA
+                     END-PERFORM
+                     IF WS-FIRST-REC-SW = 'N'
+                        PERFORM 40000-WRITE-DAY-PARA
+                        PERFORM 45000-WRITE-WEEK-PARA
+                     END-IF
+                     PERFORM 50000-WRITE-GRAND-PARA
+                     IF WS-HIST-STATUS NOT = '35'
+                        CLOSE ITHIST01
+                     END-IF
+                     CLOSE ITSUM01
+                     DISPLAY 'PGM003 - RUN HISTORY SUMMARY COMPLETE'
+                     IF WS-WARN-SW = 'Y'
+                        MOVE 4 TO RETURN-CODE
+                     ELSE
+                        MOVE 0 TO RETURN-CODE
+                     END-IF
+                     STOP RUN.
+              20000-READ-PARA.
+                     READ ITHIST01
+                        AT END MOVE 'Y' TO WS-EOF-SW
+                     END-READ.
+              30000-PROCESS-PARA.
+                     IF RPT-ID = 'TRAILER'
+                        PERFORM 35000-COMPUTE-WEEK-PARA
+                        IF WS-FIRST-REC-SW = 'Y'
+                           MOVE 'N' TO WS-FIRST-REC-SW
+                           MOVE RPT-RUN-DATE TO WS-SAVE-RUN-DATE
+                           MOVE RPT-VALUE TO WS-DAY-MIN-ITER
+                           MOVE RPT-VALUE TO WS-DAY-MAX-ITER
+                           MOVE WS-CUR-WEEK-KEY TO WS-SAVE-WEEK-KEY
+                           MOVE RPT-VALUE TO WS-WK-MIN-ITER
+                           MOVE RPT-VALUE TO WS-WK-MAX-ITER
+                        END-IF
+                        IF RPT-RUN-DATE NOT = WS-SAVE-RUN-DATE
+                           PERFORM 40000-WRITE-DAY-PARA
+                           MOVE RPT-RUN-DATE TO WS-SAVE-RUN-DATE
+                           MOVE RPT-VALUE TO WS-DAY-MIN-ITER
+                           MOVE RPT-VALUE TO WS-DAY-MAX-ITER
+                        END-IF
+                        IF WS-CUR-WEEK-KEY NOT = WS-SAVE-WEEK-KEY
+                           PERFORM 45000-WRITE-WEEK-PARA
+                           MOVE WS-CUR-WEEK-KEY TO WS-SAVE-WEEK-KEY
+                           MOVE RPT-VALUE TO WS-WK-MIN-ITER
+                           MOVE RPT-VALUE TO WS-WK-MAX-ITER
+                        END-IF
+                        ADD 1 TO WS-DAY-RUN-COUNT
+                        ADD RPT-VALUE TO WS-DAY-TOTAL-ITER
+                        IF RPT-VALUE < WS-DAY-MIN-ITER
+                           MOVE RPT-VALUE TO WS-DAY-MIN-ITER
+                        END-IF
+                        IF RPT-VALUE > WS-DAY-MAX-ITER
+                           MOVE RPT-VALUE TO WS-DAY-MAX-ITER
+                        END-IF
+                        ADD 1 TO WS-WK-RUN-COUNT
+                        ADD RPT-VALUE TO WS-WK-TOTAL-ITER
+                        IF RPT-VALUE < WS-WK-MIN-ITER
+                           MOVE RPT-VALUE TO WS-WK-MIN-ITER
+                        END-IF
+                        IF RPT-VALUE > WS-WK-MAX-ITER
+                           MOVE RPT-VALUE TO WS-WK-MAX-ITER
+                        END-IF
+                        ADD 1 TO WS-GRD-RUN-COUNT
+                        ADD RPT-VALUE TO WS-GRD-TOTAL-ITER
+                        IF WS-GRD-RUN-COUNT = 1
+                           MOVE RPT-VALUE TO WS-GRD-MIN-ITER
+                           MOVE RPT-VALUE TO WS-GRD-MAX-ITER
+                        END-IF
+                        IF RPT-VALUE < WS-GRD-MIN-ITER
+                           MOVE RPT-VALUE TO WS-GRD-MIN-ITER
+                        END-IF
+                        IF RPT-VALUE > WS-GRD-MAX-ITER
+                           MOVE RPT-VALUE TO WS-GRD-MAX-ITER
+                        END-IF
+                     END-IF.
+              40000-WRITE-DAY-PARA.
+                     IF WS-DAY-RUN-COUNT > ZERO
+                        COMPUTE WS-DAY-AVG-ITER ROUNDED =
+                                WS-DAY-TOTAL-ITER / WS-DAY-RUN-COUNT
+                     END-IF
+                     MOVE 'DAY ' TO WS-SUM-TYPE
+                     MOVE WS-SAVE-RUN-DATE TO WS-SUM-KEY
+                     MOVE WS-DAY-RUN-COUNT TO WS-SUM-RUNS
+                     MOVE WS-DAY-TOTAL-ITER TO WS-SUM-TOTAL
+                     MOVE WS-DAY-MIN-ITER TO WS-SUM-MIN
+                     MOVE WS-DAY-MAX-ITER TO WS-SUM-MAX
+                     MOVE WS-DAY-AVG-ITER TO WS-SUM-AVG
+                     WRITE ITSUM01-REC FROM WS-SUM-REC
+                     IF WS-SUM-STATUS NOT = '00'
+                        DISPLAY 'PGM003 - SUMMARY FILE ITSUM01 WRITE '
+                                'FAILED - STATUS ' WS-SUM-STATUS
+                                ' - JOB STOPPED'
+                        MOVE 8 TO RETURN-CODE
+                        CLOSE ITHIST01
+                        CLOSE ITSUM01
+                        STOP RUN
+                     END-IF
+                     MOVE ZERO TO WS-DAY-RUN-COUNT
+                     MOVE ZERO TO WS-DAY-TOTAL-ITER
+                     MOVE ZERO TO WS-DAY-MIN-ITER
+                     MOVE ZERO TO WS-DAY-MAX-ITER.
+              35000-COMPUTE-WEEK-PARA.
+                     DIVIDE RPT-RUN-DATE BY 10000
+                        GIVING WS-WK-YEAR
+                     COMPUTE WS-WK-JAN1-DATE =
+                             (WS-WK-YEAR * 10000) + 101
+                     COMPUTE WS-WK-DAY-NUM =
+                             FUNCTION INTEGER-OF-DATE(RPT-RUN-DATE) -
+                             FUNCTION INTEGER-OF-DATE(WS-WK-JAN1-DATE)
+                             + 1
+                     COMPUTE WS-WK-WEEK-NO =
+                             ((WS-WK-DAY-NUM - 1) / 7) + 1
+                     COMPUTE WS-CUR-WEEK-KEY =
+                             (WS-WK-YEAR * 100) + WS-WK-WEEK-NO.
+              45000-WRITE-WEEK-PARA.
+                     IF WS-WK-RUN-COUNT > ZERO
+                        COMPUTE WS-WK-AVG-ITER ROUNDED =
+                                WS-WK-TOTAL-ITER / WS-WK-RUN-COUNT
+                     END-IF
+                     MOVE 'WK  ' TO WS-SUM-TYPE
+                     MOVE WS-SAVE-WEEK-KEY TO WS-SUM-KEY
+                     MOVE WS-WK-RUN-COUNT TO WS-SUM-RUNS
+                     MOVE WS-WK-TOTAL-ITER TO WS-SUM-TOTAL
+                     MOVE WS-WK-MIN-ITER TO WS-SUM-MIN
+                     MOVE WS-WK-MAX-ITER TO WS-SUM-MAX
+                     MOVE WS-WK-AVG-ITER TO WS-SUM-AVG
+                     WRITE ITSUM01-REC FROM WS-SUM-REC
+                     IF WS-SUM-STATUS NOT = '00'
+                        DISPLAY 'PGM003 - SUMMARY FILE ITSUM01 WRITE '
+                                'FAILED - STATUS ' WS-SUM-STATUS
+                                ' - JOB STOPPED'
+                        MOVE 8 TO RETURN-CODE
+                        CLOSE ITHIST01
+                        CLOSE ITSUM01
+                        STOP RUN
+                     END-IF
+                     MOVE ZERO TO WS-WK-RUN-COUNT
+                     MOVE ZERO TO WS-WK-TOTAL-ITER
+                     MOVE ZERO TO WS-WK-MIN-ITER
+                     MOVE ZERO TO WS-WK-MAX-ITER.
+              50000-WRITE-GRAND-PARA.
+                     IF WS-GRD-RUN-COUNT > ZERO
+                        COMPUTE WS-GRD-AVG-ITER ROUNDED =
+                                WS-GRD-TOTAL-ITER / WS-GRD-RUN-COUNT
+                     END-IF
+                     MOVE 'ALL ' TO WS-SUM-TYPE
+                     MOVE ZERO TO WS-SUM-KEY
+                     MOVE WS-GRD-RUN-COUNT TO WS-SUM-RUNS
+                     MOVE WS-GRD-TOTAL-ITER TO WS-SUM-TOTAL
+                     MOVE WS-GRD-MIN-ITER TO WS-SUM-MIN
+                     MOVE WS-GRD-MAX-ITER TO WS-SUM-MAX
+                     MOVE WS-GRD-AVG-ITER TO WS-SUM-AVG
+                     WRITE ITSUM01-REC FROM WS-SUM-REC
+                     IF WS-SUM-STATUS NOT = '00'
+                        DISPLAY 'PGM003 - SUMMARY FILE ITSUM01 WRITE '
+                                'FAILED - STATUS ' WS-SUM-STATUS
+                                ' - JOB STOPPED'
+                        MOVE 8 TO RETURN-CODE
+                        CLOSE ITHIST01
+                        CLOSE ITSUM01
+                        STOP RUN
+                     END-IF.
