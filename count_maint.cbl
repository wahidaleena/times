@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+              PROGRAM-ID. PGM004.
+              AUTHOR. MAINFRAMEWIZARD.
+              ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+              SELECT ITCTL01 ASSIGN TO 'ITCTL01'
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-CTL-STATUS.
+              SELECT ITAUD01 ASSIGN TO 'ITAUD01'
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-AUD-STATUS.
+              DATA DIVISION.
+              FILE SECTION.
+              FD ITCTL01.
+              COPY WSCOUNT REPLACING CTR-RECORD BY ITCTL01-REC
+                                      CTR-COUNT BY ITCTL01-COUNT
+                                      CTR-RUN-DATE BY ITCTL01-RUN-DATE
+                                      CTR-JOB-ID BY ITCTL01-JOB-ID.
+              FD ITAUD01.
+              01 ITAUD01-REC.
+                     05 ITAUD01-USER-ID    PIC X(8).
+                     05 ITAUD01-CHG-DATE   PIC 9(8).
+                     05 ITAUD01-CHG-TIME   PIC 9(8).
+                     05 ITAUD01-OLD-COUNT  PIC 9(6).
+                     05 ITAUD01-NEW-COUNT  PIC 9(6).
+              WORKING-STORAGE SECTION.
+              01 WS-CTL-STATUS     PIC XX   VALUE '00'.
+              01 WS-AUD-STATUS     PIC XX   VALUE '00'.
+              01 WS-USER-ID        PIC X(8) VALUE SPACES.
+              01 WS-AUTH-SW        PIC X    VALUE 'N'.
+              01 WS-VALID-SW       PIC X    VALUE 'N'.
+              01 WS-SUB            PIC 9    VALUE ZERO.
+              01 WS-CURR-COUNT     PIC 9(6) VALUE ZEROS.
+              01 WS-NEW-COUNT      PIC 9(6) VALUE ZEROS.
+              01 WS-MAX-ITER-COUNT PIC 9(6) VALUE 100000.
+              01 WS-MSG            PIC X(40) VALUE SPACES.
+              01 WS-AUD-DATE        PIC 9(8) VALUE ZEROS.
+              01 WS-AUD-TIME        PIC 9(8) VALUE ZEROS.
+              01 WS-AUTH-LIST.
+                     05 FILLER PIC X(8) VALUE 'OPS1'.
+                     05 FILLER PIC X(8) VALUE 'OPS2'.
+                     05 FILLER PIC X(8) VALUE 'OPS3'.
+              01 WS-AUTH-TABLE REDEFINES WS-AUTH-LIST.
+                     05 WS-AUTH-ENTRY OCCURS 3 TIMES PIC X(8).
+              SCREEN SECTION.
+              01 WS-MAINT-SCREEN.
+                     05 BLANK SCREEN.
+                     05 LINE 1 COL 1
+                        VALUE 'PGM004 - ITERATION COUNT MAINTENANCE'.
+                     05 LINE 3 COL 1 VALUE 'CURRENT COUNT :'.
+                     05 LINE 3 COL 20 PIC 9(6) FROM WS-CURR-COUNT.
+                     05 LINE 5 COL 1 VALUE 'NEW COUNT     :'.
+                     05 LINE 5 COL 20 PIC 9(6) TO WS-NEW-COUNT.
+                     05 LINE 7 COL 1 VALUE 'MESSAGE       :'.
+                     05 LINE 7 COL 20 PIC X(40) FROM WS-MSG.
+              PROCEDURE DIVISION.
+              10000-MAIN-PARA.
+                     ACCEPT WS-USER-ID FROM ENVIRONMENT 'USER'
+                     PERFORM 20000-CHECK-AUTH-PARA
+                     IF WS-AUTH-SW NOT = 'Y'
+                        DISPLAY 'PGM004 - USER ' WS-USER-ID
+                                ' NOT AUTHORIZED FOR COUNT '
+                                'MAINTENANCE - JOB STOPPED'
+                        MOVE 8 TO RETURN-CODE
+                        STOP RUN
+                     END-IF
+                     PERFORM 30000-READ-CURRENT-PARA
+                     MOVE SPACES TO WS-MSG
+                     DISPLAY WS-MAINT-SCREEN
+                     ACCEPT WS-MAINT-SCREEN
+                     PERFORM 40000-VALIDATE-NEW-PARA
+                     IF WS-VALID-SW = 'Y'
+                        PERFORM 50000-UPDATE-CONTROL-PARA
+                        PERFORM 60000-WRITE-AUDIT-PARA
+                        DISPLAY 'PGM004 - ITERATION COUNT CHANGED '
+                                'FROM ' WS-CURR-COUNT
+                                ' TO ' WS-NEW-COUNT
+                                ' BY ' WS-USER-ID
+                        MOVE 0 TO RETURN-CODE
+                     ELSE
+                        DISPLAY 'PGM004 - NEW COUNT FAILED '
+                                'VALIDATION - NOT UPDATED'
+                        MOVE 8 TO RETURN-CODE
+                     END-IF
+                     STOP RUN.
+              20000-CHECK-AUTH-PARA.
+                     MOVE 'N' TO WS-AUTH-SW
+                     PERFORM VARYING WS-SUB FROM 1 BY 1
+                        UNTIL WS-SUB > 3
+                        IF WS-USER-ID = WS-AUTH-ENTRY(WS-SUB)
+                           MOVE 'Y' TO WS-AUTH-SW
+                        END-IF
+                     END-PERFORM.
+              30000-READ-CURRENT-PARA.
+                     OPEN INPUT ITCTL01
+                     IF WS-CTL-STATUS NOT = '00'
+                        DISPLAY 'PGM004 - CONTROL FILE ITCTL01 NOT '
+                                'AVAILABLE - JOB STOPPED'
+                        MOVE 8 TO RETURN-CODE
+                        STOP RUN
+                     END-IF
+                     READ ITCTL01
+                        AT END
+                           DISPLAY 'PGM004 - CONTROL FILE ITCTL01 '
+                                   'IS EMPTY - JOB STOPPED'
+                           MOVE 8 TO RETURN-CODE
+                           CLOSE ITCTL01
+                           STOP RUN
+                     END-READ
+                     MOVE ITCTL01-COUNT TO WS-CURR-COUNT
+                     CLOSE ITCTL01.
+              40000-VALIDATE-NEW-PARA.
+                     IF WS-NEW-COUNT = ZERO
+                        OR WS-NEW-COUNT > WS-MAX-ITER-COUNT
+                        MOVE 'N' TO WS-VALID-SW
+                     ELSE
+                        MOVE 'Y' TO WS-VALID-SW
+                     END-IF.
+              50000-UPDATE-CONTROL-PARA.
+                     OPEN OUTPUT ITCTL01
+                     IF WS-CTL-STATUS NOT = '00'
+                        DISPLAY 'PGM004 - CONTROL FILE ITCTL01 OPEN '
+                                'FAILED - STATUS ' WS-CTL-STATUS
+                                ' - JOB STOPPED'
+                        MOVE 8 TO RETURN-CODE
+                        STOP RUN
+                     END-IF
+                     MOVE WS-NEW-COUNT TO ITCTL01-COUNT
+                     ACCEPT ITCTL01-RUN-DATE FROM DATE YYYYMMDD
+                     MOVE WS-USER-ID TO ITCTL01-JOB-ID
+                     WRITE ITCTL01-REC
+                     IF WS-CTL-STATUS NOT = '00'
+                        DISPLAY 'PGM004 - CONTROL FILE ITCTL01 WRITE '
+                                'FAILED - STATUS ' WS-CTL-STATUS
+                                ' - JOB STOPPED'
+                        MOVE 8 TO RETURN-CODE
+                        CLOSE ITCTL01
+                        STOP RUN
+                     END-IF
+                     CLOSE ITCTL01.
+              60000-WRITE-AUDIT-PARA.
+                     ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD
+                     ACCEPT WS-AUD-TIME FROM TIME
+                     OPEN EXTEND ITAUD01
+                     IF WS-AUD-STATUS = '35'
+                        OPEN OUTPUT ITAUD01
+                     END-IF
+                     IF WS-AUD-STATUS NOT = '00'
+                        DISPLAY 'PGM004 - AUDIT FILE ITAUD01 OPEN '
+                                'FAILED - STATUS ' WS-AUD-STATUS
+                                ' - JOB STOPPED'
+                        MOVE 8 TO RETURN-CODE
+                        STOP RUN
+                     END-IF
+                     MOVE WS-USER-ID TO ITAUD01-USER-ID
+                     MOVE WS-AUD-DATE TO ITAUD01-CHG-DATE
+                     MOVE WS-AUD-TIME TO ITAUD01-CHG-TIME
+                     MOVE WS-CURR-COUNT TO ITAUD01-OLD-COUNT
+                     MOVE WS-NEW-COUNT TO ITAUD01-NEW-COUNT
+                     WRITE ITAUD01-REC
+                     IF WS-AUD-STATUS NOT = '00'
+                        DISPLAY 'PGM004 - AUDIT FILE ITAUD01 WRITE '
+                                'FAILED - STATUS ' WS-AUD-STATUS
+                                ' - JOB STOPPED'
+                        MOVE 8 TO RETURN-CODE
+                        CLOSE ITAUD01
+                        STOP RUN
+                     END-IF
+                     CLOSE ITAUD01.
